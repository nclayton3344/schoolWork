@@ -1,33 +1,518 @@
-      ******************************************************************
-      * Author:Nathaniel Clayton
-      * Date:09/10/2018
-      * Purpose: Lab1 Assignment
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LAB1.
-       AUTHOR. N. D. CLAYTON.
-       INSTALLATION. WTAMU CS3322.
-       DATE-WRITTEN. 09/10/2018.
-       DATE-COMPILED. 09/12/2018.
-       SECURITY. CONFIDENTIAL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MORE-DATA PIC X(3) VALUE "YES".
-       01 CUSTOMER-NAME PIC X(20).
-       01 PURCHASE-AMOUNT PIC 99999V99.
-       01 AMOUNT-OWED PIC 99999.99.
-       PROCEDURE DIVISION.
-       100-MAIN.
-           PERFORM UNTIL MORE-DATA = 'NO'
-               DISPLAY 'ENTER THE CUSTOMER NAME'
-               ACCEPT CUSTOMER-NAME
-               DISPLAY 'WHAT IS THE PURCHASE AMOUNT?'
-               ACCEPT PURCHASE-AMOUNT
-               COMPUTE AMOUNT-OWED = PURCHASE-AMOUNT -
-               0.1 * PURCHASE-AMOUNT
-               DISPLAY CUSTOMER-NAME 'OWES ' AMOUNT-OWED
-               DISPLAY 'IS THERE MORE INPUT (YES OR NO)?'
-               ACCEPT MORE-DATA
-            END-PERFORM
-            STOP RUN.
-       END PROGRAM LAB1.
+000010******************************************************************
+000020* Author:Nathaniel Clayton
+000030* Date:09/10/2018
+000040* Purpose: Lab1 Assignment
+000050*----------------------------------------------------------------*
+000060* MODIFICATION HISTORY
+000070* DATE       INIT  DESCRIPTION
+000080* ---------- ----  --------------------------------------------
+000090* 08/09/2026 NDC   ADD CUSTOMER-MASTER-FILE, KEYED BY CUSTOMER
+000100*                  ID, SO A CUSTOMER ENTERED ONE RUN IS STILL ON
+000110*                  FILE THE NEXT INSTEAD OF RE-KEYED EVERY TIME.
+000120* 08/09/2026 NDC   ADD TRANSACTION-OUT AUDIT FILE - ONE RECORD
+000130*                  PER TRANSACTION WITH A DATE/TIME STAMP.
+000140* 08/09/2026 NDC   REPLACE THE FLAT 10% DISCOUNT WITH A RATE
+000150*                  CARRIED ON THE CUSTOMER MASTER RECORD.
+000160* 08/09/2026 NDC   VALIDATE CUSTOMER ID/NAME AND PURCHASE AMOUNT
+000170*                  BEFORE COMPUTE, RE-PROMPTING ON BAD INPUT.
+000180* 08/09/2026 NDC   ADD END-OF-RUN CONTROL TOTAL REPORT.
+000190* 08/09/2026 NDC   ADD BATCH MODE DRIVEN FROM TRANS-IN-FILE.
+000200* 08/09/2026 NDC   ADD CHECKPOINT/RESTART TO THE BATCH PATH SO AN
+000210*                  ABEND DOESN'T LOSE A PARTIALLY RUN BATCH.
+000220* 08/09/2026 NDC   MOVE CUSTOMER-ID/NAME/PURCHASE-AMOUNT/AMOUNT-
+000230*                  OWED INTO THE SHARED CUSTTRAN COPYBOOK.
+000240* 08/09/2026 NDC   ACCUMULATE A RUNNING PER-CUSTOMER BALANCE ON
+000250*                  THE MASTER RECORD INSTEAD OF RESETTING IT
+000260*                  EACH PASS THROUGH THE LOOP.
+000270* 08/09/2026 NDC   ADD A GL FEED EXTRACT FOR THE ACCOUNTING
+000280*                  SYSTEM'S IMPORT, ONE RECORD PER TRANSACTION.
+000290******************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID. LAB1.
+000320 AUTHOR. N. D. CLAYTON.
+000330 INSTALLATION. WTAMU CS3322.
+000340 DATE-WRITTEN. 09/10/2018.
+000350 DATE-COMPILED. 08/09/2026.
+000360 SECURITY. CONFIDENTIAL.
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT OPTIONAL CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS CM-CUSTOMER-ID
+000440         FILE STATUS IS CUST-MAST-STATUS.
+000450     SELECT TRANSACTION-OUT-FILE ASSIGN TO "TRANOUT"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS TRAN-OUT-STATUS.
+000480     SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS TRANS-IN-STATUS.
+000510     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS CHECKPOINT-STATUS.
+000540     SELECT GL-FEED-FILE ASSIGN TO "GLFEED"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS GL-FEED-STATUS.
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590 FD  CUSTOMER-MASTER-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000610     COPY CUSTMAST.
+000620 FD  TRANSACTION-OUT-FILE
+000630     LABEL RECORDS ARE STANDARD.
+000640 01  TRANSACTION-OUT-RECORD.
+000650     05  TO-CUSTOMER-ID          PIC X(06).
+000660     05  TO-CUSTOMER-NAME        PIC X(20).
+000670     05  TO-PURCHASE-AMOUNT      PIC 9(05)V99.
+000680     05  TO-AMOUNT-OWED          PIC 9(07)V99.
+000690     05  TO-TRAN-DATE            PIC 9(08).
+000700     05  TO-TRAN-TIME            PIC 9(08).
+000710 FD  TRANS-IN-FILE
+000720     LABEL RECORDS ARE STANDARD.
+000730 01  TRANSACTION-IN-RECORD.
+000740     05  TI-CUSTOMER-ID          PIC X(06).
+000750     05  TI-PURCHASE-AMOUNT      PIC 9(05)V99.
+000760 FD  CHECKPOINT-FILE
+000770     LABEL RECORDS ARE STANDARD.
+000780 01  CHECKPOINT-RECORD.
+000790     05  CP-CUSTOMER-ID          PIC X(06).
+000800     05  CP-SEQ-NO               PIC 9(09).
+000810     05  CP-TRANS-COUNT          PIC 9(07).
+000820     05  CP-TOTAL-PURCHASE-AMOUNT PIC 9(09)V99.
+000830     05  CP-TOTAL-AMOUNT-OWED    PIC 9(09)V99.
+000840 FD  GL-FEED-FILE
+000850     LABEL RECORDS ARE STANDARD.
+000860 01  GL-FEED-RECORD.
+000870     05  GL-CUSTOMER-ID          PIC X(06).
+000880     05  GL-AMOUNT-OWED          PIC 9(09)V99.
+000890     05  GL-TRAN-DATE            PIC 9(08).
+000900     05  FILLER                  PIC X(10).
+000910 WORKING-STORAGE SECTION.
+000920 77  MORE-DATA                   PIC X(03) VALUE "YES".
+000930 77  RUN-MODE-ANSWER             PIC X(01) VALUE SPACE.
+000940     88  BATCH-MODE-SELECTED             VALUE "Y" "y".
+000950 77  CUST-MAST-STATUS            PIC X(02) VALUE SPACES.
+000960 77  TRAN-OUT-STATUS             PIC X(02) VALUE SPACES.
+000970 77  TRANS-IN-STATUS             PIC X(02) VALUE SPACES.
+000980 77  CHECKPOINT-STATUS           PIC X(02) VALUE SPACES.
+000990 77  GL-FEED-STATUS              PIC X(02) VALUE SPACES.
+001000 77  TRANS-SEQ-NO                PIC 9(09) COMP VALUE ZERO.
+001010 77  RESTART-SEQ-NO              PIC 9(09) COMP VALUE ZERO.
+001020 77  CHECKPOINT-INTERVAL         PIC 9(05) COMP VALUE 50.
+001030 77  CHECKPOINT-QUOTIENT         PIC 9(09) COMP VALUE ZERO.
+001040 77  CHECKPOINT-REMAINDER        PIC 9(05) COMP VALUE ZERO.
+001050 77  CURRENT-TRAN-DATE           PIC 9(08) VALUE ZERO.
+001060 77  CURRENT-TRAN-TIME           PIC 9(08) VALUE ZERO.
+001070 77  DISCOUNT-RATE               PIC V999 VALUE ZERO.
+001080 77  DEFAULT-DISCOUNT-RATE       PIC V999 VALUE .100.
+001090 77  VALID-AMOUNT-SW             PIC X(03) VALUE "NO".
+001100     88  VALID-AMOUNT                    VALUE "YES".
+001110 77  PURCHASE-AMOUNT-EDIT        PIC X(07) VALUE SPACES.
+001120 77  TRANS-COUNT                 PIC 9(07) COMP VALUE ZERO.
+001130 77  TOTAL-PURCHASE-AMOUNT       PIC 9(09)V99 VALUE ZERO.
+001140 77  TOTAL-AMOUNT-OWED           PIC 9(09)V99 VALUE ZERO.
+001150 77  CUSTOMER-FOUND-SW           PIC X(03) VALUE "NO".
+001160     88  CUSTOMER-FOUND                  VALUE "YES".
+001170     COPY CUSTTRAN.
+001180 77  AMOUNT-OWED-DISPLAY          PIC 9(07).99.
+001190 77  CUSTOMER-BALANCE             PIC 9(09)V99 VALUE ZERO.
+001200 PROCEDURE DIVISION.
+001210*----------------------------------------------------------------*
+001220* 0000-MAINLINE                                                 *
+001230*----------------------------------------------------------------*
+001240 0000-MAINLINE.
+001250     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001260     PERFORM 2000-SELECT-RUN-MODE THRU 2000-EXIT.
+001270     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001280     STOP RUN.
+001290*----------------------------------------------------------------*
+001300* 1000-INITIALIZE THRU 1000-EXIT - OPEN THE CUSTOMER MASTER,     *
+001310* BUILDING AN EMPTY ONE ON THE VERY FIRST RUN.                   *
+001320*----------------------------------------------------------------*
+001330 1000-INITIALIZE.
+001340     OPEN I-O CUSTOMER-MASTER-FILE.
+001350     IF CUST-MAST-STATUS = "35"
+001360         OPEN OUTPUT CUSTOMER-MASTER-FILE
+001370         CLOSE CUSTOMER-MASTER-FILE
+001380         OPEN I-O CUSTOMER-MASTER-FILE
+001390     END-IF.
+001400     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+001410     IF RESTART-SEQ-NO > ZERO
+001420         OPEN EXTEND TRANSACTION-OUT-FILE
+001430         OPEN EXTEND GL-FEED-FILE
+001440     ELSE
+001450         OPEN OUTPUT TRANSACTION-OUT-FILE
+001460         OPEN OUTPUT GL-FEED-FILE
+001470         MOVE ZERO TO TRANS-COUNT
+001480         MOVE ZERO TO TOTAL-PURCHASE-AMOUNT
+001490         MOVE ZERO TO TOTAL-AMOUNT-OWED
+001500     END-IF.
+001510     IF TRAN-OUT-STATUS NOT = "00"
+001520         DISPLAY "ERROR OPENING TRANSACTION-OUT-FILE - STATUS "
+001530             TRAN-OUT-STATUS
+001540         STOP RUN
+001550     END-IF.
+001560     IF GL-FEED-STATUS NOT = "00"
+001570         DISPLAY "ERROR OPENING GL-FEED-FILE - STATUS "
+001580             GL-FEED-STATUS
+001590         STOP RUN
+001600     END-IF.
+001610 1000-EXIT.
+001620     EXIT.
+001630*----------------------------------------------------------------*
+001640* 1100-CHECK-RESTART THRU 1100-EXIT - IF A CHECKPOINT RECORD IS  *
+001650* ON FILE FROM A PRIOR ABENDED BATCH, RESUME AFTER THAT          *
+001660* TRANSACTION INSTEAD OF REPROCESSING THE WHOLE FILE - AND KEEP  *
+001670* 1000-INITIALIZE FROM TRUNCATING THE AUDIT TRAIL AND GL FEED    *
+001680* THAT THE ABENDED RUN ALREADY WROTE. THE CONTROL TOTALS THE     *
+001690* ABENDED RUN HAD ACCUMULATED AS OF ITS LAST CHECKPOINT COME     *
+001700* BACK TOO, SO 9100-PRINT-CONTROL-TOTALS STILL ADDS UP TO THE    *
+001710* WHOLE DAY'S BATCH AND NOT JUST WHAT RAN AFTER THE RESTART.     *
+001720*----------------------------------------------------------------*
+001730 1100-CHECK-RESTART.
+001740     MOVE ZERO TO RESTART-SEQ-NO.
+001750     OPEN INPUT CHECKPOINT-FILE.
+001760     IF CHECKPOINT-STATUS = "35"
+001770         DISPLAY "NO CHECKPOINT ON FILE - STARTING AT TRANS 1"
+001780     ELSE
+001790         READ CHECKPOINT-FILE
+001800             AT END CONTINUE
+001810             NOT AT END
+001820                 MOVE CP-SEQ-NO TO RESTART-SEQ-NO
+001830                 MOVE CP-TRANS-COUNT TO TRANS-COUNT
+001840                 MOVE CP-TOTAL-PURCHASE-AMOUNT
+001850                     TO TOTAL-PURCHASE-AMOUNT
+001860                 MOVE CP-TOTAL-AMOUNT-OWED TO TOTAL-AMOUNT-OWED
+001870         END-READ
+001880         CLOSE CHECKPOINT-FILE
+001890         IF RESTART-SEQ-NO > ZERO
+001900             DISPLAY "RESUMING BATCH AFTER TRANSACTION "
+001910                 RESTART-SEQ-NO
+001920         END-IF
+001930     END-IF.
+001940 1100-EXIT.
+001950     EXIT.
+001960*----------------------------------------------------------------*
+001970* 2000-SELECT-RUN-MODE THRU 2000-EXIT - LET THE OPERATOR CHOOSE  *
+001980* BETWEEN AN UNATTENDED BATCH RUN FROM TRANS-IN-FILE AND THE     *
+001990* ORIGINAL ONE-OFF INTERACTIVE ACCEPT LOOP.                      *
+002000*----------------------------------------------------------------*
+002010 2000-SELECT-RUN-MODE.
+002020     DISPLAY "RUN IN BATCH MODE FROM TRANS-IN (Y/N)?".
+002030     ACCEPT RUN-MODE-ANSWER.
+002040     IF BATCH-MODE-SELECTED
+002050         PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+002060     ELSE
+002070         PERFORM 4000-INTERACTIVE-PROCESS THRU 4000-EXIT
+002080     END-IF.
+002090 2000-EXIT.
+002100     EXIT.
+002110*----------------------------------------------------------------*
+002120* 3000-BATCH-PROCESS THRU 3000-EXIT - DRIVE THE SAME DISCOUNT    *
+002130* COMPUTATION UNATTENDED FROM TRANS-IN-FILE.                     *
+002140*----------------------------------------------------------------*
+002150 3000-BATCH-PROCESS.
+002160     OPEN INPUT TRANS-IN-FILE.
+002170     IF TRANS-IN-STATUS = "35"
+002180         DISPLAY "TRANS-IN FILE NOT FOUND - BATCH RUN SKIPPED"
+002190     ELSE
+002200         MOVE ZERO TO TRANS-SEQ-NO
+002210         MOVE "YES" TO MORE-DATA
+002220         PERFORM 3100-READ-NEXT THRU 3100-EXIT
+002230         PERFORM 3110-PROCESS-BATCH-RECORD THRU 3110-EXIT
+002240             UNTIL MORE-DATA = "NO"
+002250         PERFORM 3060-CLEAR-CHECKPOINT THRU 3060-EXIT
+002260         CLOSE TRANS-IN-FILE
+002270     END-IF.
+002280 3000-EXIT.
+002290     EXIT.
+002300*----------------------------------------------------------------*
+002310* 3060-CLEAR-CHECKPOINT THRU 3060-EXIT - THE BATCH RAN TO        *
+002320* COMPLETION, SO THE CHECKPOINT NO LONGER HAS ANYTHING TO        *
+002330* RESTART FROM.                                                  *
+002340*----------------------------------------------------------------*
+002350 3060-CLEAR-CHECKPOINT.
+002360     OPEN OUTPUT CHECKPOINT-FILE.
+002370     CLOSE CHECKPOINT-FILE.
+002380 3060-EXIT.
+002390     EXIT.
+002400*----------------------------------------------------------------*
+002410* 3100-READ-NEXT THRU 3100-EXIT - GET THE NEXT TRANS-IN RECORD.  *
+002420*----------------------------------------------------------------*
+002430 3100-READ-NEXT.
+002440     READ TRANS-IN-FILE
+002450         AT END MOVE "NO" TO MORE-DATA
+002460         NOT AT END ADD 1 TO TRANS-SEQ-NO
+002470     END-READ.
+002480 3100-EXIT.
+002490     EXIT.
+002500*----------------------------------------------------------------*
+002510* 3110-PROCESS-BATCH-RECORD THRU 3110-EXIT - POST ONE TRANS-IN   *
+002520* RECORD, REJECTING UNKNOWN CUSTOMERS OR BAD AMOUNTS RATHER      *
+002530* THAN STOPPING THE WHOLE BATCH. RECORDS ALREADY COVERED BY A    *
+002540* PRIOR CHECKPOINT ARE SKIPPED WITHOUT REPOSTING THEM.           *
+002550*----------------------------------------------------------------*
+002560 3110-PROCESS-BATCH-RECORD.
+002570     MOVE TI-CUSTOMER-ID TO CUSTOMER-ID.
+002580     MOVE TI-PURCHASE-AMOUNT TO PURCHASE-AMOUNT.
+002590     IF TRANS-SEQ-NO > RESTART-SEQ-NO
+002600         PERFORM 5120-LOOKUP-CUSTOMER THRU 5120-EXIT
+002610         IF NOT CUSTOMER-FOUND
+002620             DISPLAY "BATCH REJECT - UNKNOWN CUSTOMER ID "
+002630                 CUSTOMER-ID
+002640         ELSE
+002650             MOVE PURCHASE-AMOUNT TO PURCHASE-AMOUNT-EDIT
+002660             PERFORM 5000-VALIDATE-PURCHASE-AMOUNT THRU 5000-EXIT
+002670             IF VALID-AMOUNT
+002680                 PERFORM 6000-COMPUTE-AND-POST THRU 6000-EXIT
+002690             ELSE
+002700                 DISPLAY "BATCH REJECT - BAD PURCHASE AMOUNT FOR "
+002710                     CUSTOMER-ID
+002720             END-IF
+002730         END-IF
+002740     END-IF.
+002750     PERFORM 3120-CHECKPOINT-IF-DUE THRU 3120-EXIT.
+002760 3110-READ-NEXT.
+002770     PERFORM 3100-READ-NEXT THRU 3100-EXIT.
+002780 3110-EXIT.
+002790     EXIT.
+002800*----------------------------------------------------------------*
+002810* 3120-CHECKPOINT-IF-DUE THRU 3120-EXIT - EVERY CHECKPOINT-      *
+002820* INTERVAL TRANSACTIONS READ FROM TRANS-IN, DROP A CHECKPOINT    *
+002830* RECORD SO A RESTART KNOWS HOW FAR THE BATCH GOT.               *
+002840*----------------------------------------------------------------*
+002850 3120-CHECKPOINT-IF-DUE.
+002860     DIVIDE TRANS-SEQ-NO BY CHECKPOINT-INTERVAL
+002870         GIVING CHECKPOINT-QUOTIENT
+002880         REMAINDER CHECKPOINT-REMAINDER.
+002890     IF CHECKPOINT-REMAINDER = ZERO
+002900         PERFORM 3130-WRITE-CHECKPOINT THRU 3130-EXIT
+002910     END-IF.
+002920 3120-EXIT.
+002930     EXIT.
+002940*----------------------------------------------------------------*
+002950* 3130-WRITE-CHECKPOINT THRU 3130-EXIT - RECORD HOW FAR THROUGH  *
+002960* TRANS-IN THE BATCH HAS PROGRESSED, ALONG WITH THE CONTROL      *
+002970* TOTALS ACCUMULATED SO FAR, SO A RESTART CAN PICK THEM BACK UP. *
+002980*----------------------------------------------------------------*
+002990 3130-WRITE-CHECKPOINT.
+003000     OPEN OUTPUT CHECKPOINT-FILE.
+003010     MOVE CUSTOMER-ID TO CP-CUSTOMER-ID.
+003020     MOVE TRANS-SEQ-NO TO CP-SEQ-NO.
+003030     MOVE TRANS-COUNT TO CP-TRANS-COUNT.
+003040     MOVE TOTAL-PURCHASE-AMOUNT TO CP-TOTAL-PURCHASE-AMOUNT.
+003050     MOVE TOTAL-AMOUNT-OWED TO CP-TOTAL-AMOUNT-OWED.
+003060     WRITE CHECKPOINT-RECORD.
+003070     CLOSE CHECKPOINT-FILE.
+003080 3130-EXIT.
+003090     EXIT.
+003100*----------------------------------------------------------------*
+003110* 4000-INTERACTIVE-PROCESS THRU 4000-EXIT - THE ORIGINAL         *
+003120* CONSOLE-DRIVEN LOOP.                                          *
+003130*----------------------------------------------------------------*
+003140 4000-INTERACTIVE-PROCESS.
+003150     PERFORM 4100-PROCESS-INTERACTIVE-RECORD THRU 4100-EXIT
+003160         UNTIL MORE-DATA = "NO".
+003170 4000-EXIT.
+003180     EXIT.
+003190 4100-PROCESS-INTERACTIVE-RECORD.
+003200     PERFORM 5100-GET-CUSTOMER-ID THRU 5100-EXIT.
+003210     PERFORM 5200-GET-PURCHASE-AMOUNT THRU 5200-EXIT.
+003220     PERFORM 6000-COMPUTE-AND-POST THRU 6000-EXIT.
+003230     DISPLAY "IS THERE MORE INPUT (YES OR NO)?".
+003240     ACCEPT MORE-DATA.
+003250 4100-EXIT.
+003260     EXIT.
+003270*----------------------------------------------------------------*
+003280* 6000-COMPUTE-AND-POST THRU 6000-EXIT - APPLY THE CUSTOMER'S    *
+003290* DISCOUNT RATE, DISPLAY THE RESULT, AND FAN OUT TO THE AUDIT    *
+003300* TRAIL AND CONTROL TOTALS.  SHARED BY THE INTERACTIVE AND       *
+003310* BATCH PATHS.                                                  *
+003320*----------------------------------------------------------------*
+003330 6000-COMPUTE-AND-POST.
+003340     COMPUTE AMOUNT-OWED = PURCHASE-AMOUNT -
+003350         (DISCOUNT-RATE * PURCHASE-AMOUNT).
+003360     MOVE AMOUNT-OWED TO AMOUNT-OWED-DISPLAY.
+003370     DISPLAY CUSTOMER-NAME " OWES " AMOUNT-OWED-DISPLAY.
+003380     PERFORM 6100-WRITE-AUDIT-RECORD THRU 6100-EXIT.
+003390     PERFORM 6150-UPDATE-CUSTOMER-BALANCE THRU 6150-EXIT.
+003400     PERFORM 6160-WRITE-GL-RECORD THRU 6160-EXIT.
+003410     PERFORM 6200-ACCUMULATE-TOTALS THRU 6200-EXIT.
+003420 6000-EXIT.
+003430     EXIT.
+003440*----------------------------------------------------------------*
+003450* 6100-WRITE-AUDIT-RECORD THRU 6100-EXIT - ONE TRANSACTION-OUT   *
+003460* RECORD PER TRANSACTION, TIME-STAMPED, FOR THE DAILY AUDIT      *
+003470* TRAIL.                                                         *
+003480*----------------------------------------------------------------*
+003490 6100-WRITE-AUDIT-RECORD.
+003500     ACCEPT CURRENT-TRAN-DATE FROM DATE YYYYMMDD.
+003510     ACCEPT CURRENT-TRAN-TIME FROM TIME.
+003520     MOVE CUSTOMER-ID TO TO-CUSTOMER-ID.
+003530     MOVE CUSTOMER-NAME TO TO-CUSTOMER-NAME.
+003540     MOVE PURCHASE-AMOUNT TO TO-PURCHASE-AMOUNT.
+003550     MOVE AMOUNT-OWED TO TO-AMOUNT-OWED.
+003560     MOVE CURRENT-TRAN-DATE TO TO-TRAN-DATE.
+003570     MOVE CURRENT-TRAN-TIME TO TO-TRAN-TIME.
+003580     WRITE TRANSACTION-OUT-RECORD.
+003590 6100-EXIT.
+003600     EXIT.
+003610*----------------------------------------------------------------*
+003620* 6150-UPDATE-CUSTOMER-BALANCE THRU 6150-EXIT - ROLL THIS        *
+003630* TRANSACTION'S AMOUNT OWED INTO THE CUSTOMER'S RUNNING MASTER   *
+003640* BALANCE SO IT CARRIES FORWARD TO THE NEXT PURCHASE, THIS RUN   *
+003650* OR A LATER ONE.                                                *
+003660*----------------------------------------------------------------*
+003670 6150-UPDATE-CUSTOMER-BALANCE.
+003680     ADD AMOUNT-OWED TO CUSTOMER-BALANCE.
+003690     MOVE CUSTOMER-BALANCE TO CM-CUSTOMER-BALANCE.
+003700     REWRITE CUSTOMER-MASTER-RECORD
+003710         INVALID KEY
+003720             DISPLAY "ERROR UPDATING BALANCE FOR " CUSTOMER-ID
+003730     END-REWRITE.
+003740 6150-EXIT.
+003750     EXIT.
+003760*----------------------------------------------------------------*
+003770* 6160-WRITE-GL-RECORD THRU 6160-EXIT - ONE FIXED-LAYOUT RECORD  *
+003780* PER TRANSACTION FOR THE ACCOUNTING SYSTEM'S GL IMPORT, SO A    *
+003790* DAY'S WORTH OF TRANSACTIONS LOAD WITHOUT RETYPING.             *
+003800*----------------------------------------------------------------*
+003810 6160-WRITE-GL-RECORD.
+003820     MOVE CUSTOMER-ID TO GL-CUSTOMER-ID.
+003830     MOVE AMOUNT-OWED TO GL-AMOUNT-OWED.
+003840     MOVE CURRENT-TRAN-DATE TO GL-TRAN-DATE.
+003850     WRITE GL-FEED-RECORD.
+003860 6160-EXIT.
+003870     EXIT.
+003880*----------------------------------------------------------------*
+003890* 6200-ACCUMULATE-TOTALS THRU 6200-EXIT - ROLL THIS TRANSACTION  *
+003900* INTO THE SESSION'S CONTROL TOTALS.                             *
+003910*----------------------------------------------------------------*
+003920 6200-ACCUMULATE-TOTALS.
+003930     ADD 1 TO TRANS-COUNT.
+003940     ADD PURCHASE-AMOUNT TO TOTAL-PURCHASE-AMOUNT.
+003950     ADD AMOUNT-OWED TO TOTAL-AMOUNT-OWED.
+003960 6200-EXIT.
+003970     EXIT.
+003980*----------------------------------------------------------------*
+003990* 5100-GET-CUSTOMER-ID THRU 5100-EXIT - LOOK THE CUSTOMER UP BY  *
+004000* ID RATHER THAN HOPING THE NAME IS SPELLED THE SAME TWICE, AND  *
+004010* ADD A MASTER RECORD FOR ANYONE NOT ALREADY ON FILE.            *
+004020*----------------------------------------------------------------*
+004030 5100-GET-CUSTOMER-ID.
+004040     MOVE SPACES TO CUSTOMER-ID.
+004050     PERFORM 5110-PROMPT-CUSTOMER-ID
+004060         UNTIL CUSTOMER-ID NOT = SPACES.
+004070     PERFORM 5120-LOOKUP-CUSTOMER THRU 5120-EXIT.
+004080     IF NOT CUSTOMER-FOUND
+004090         PERFORM 5130-NEW-CUSTOMER THRU 5130-EXIT
+004100     END-IF.
+004110 5100-EXIT.
+004120     EXIT.
+004130 5110-PROMPT-CUSTOMER-ID.
+004140     DISPLAY "ENTER THE CUSTOMER ID".
+004150     ACCEPT CUSTOMER-ID.
+004160     IF CUSTOMER-ID = SPACES
+004170         DISPLAY "CUSTOMER ID CANNOT BE BLANK - RE-ENTER"
+004180     END-IF.
+004190*----------------------------------------------------------------*
+004200* 5120-LOOKUP-CUSTOMER THRU 5120-EXIT - READ CUSTOMER-MASTER-    *
+004210* FILE FOR CUSTOMER-ID, PULLING THE NAME AND NEGOTIATED RATE     *
+004220* WHEN FOUND.  USED BY BOTH THE INTERACTIVE AND BATCH PATHS.     *
+004230*----------------------------------------------------------------*
+004240 5120-LOOKUP-CUSTOMER.
+004250     MOVE CUSTOMER-ID TO CM-CUSTOMER-ID.
+004260     READ CUSTOMER-MASTER-FILE
+004270         INVALID KEY
+004280             MOVE "NO" TO CUSTOMER-FOUND-SW
+004290         NOT INVALID KEY
+004300             MOVE "YES" TO CUSTOMER-FOUND-SW
+004310     END-READ.
+004320     IF CUSTOMER-FOUND
+004330         MOVE CM-CUSTOMER-NAME TO CUSTOMER-NAME
+004340         MOVE CM-DISCOUNT-RATE TO DISCOUNT-RATE
+004350         MOVE CM-CUSTOMER-BALANCE TO CUSTOMER-BALANCE
+004360     END-IF.
+004370 5120-EXIT.
+004380     EXIT.
+004390*----------------------------------------------------------------*
+004400* 5130-NEW-CUSTOMER THRU 5130-EXIT - INTERACTIVE-ONLY: CUSTOMER  *
+004410* ID WAS NOT ON FILE, SO GET A NAME AND ADD THE MASTER RECORD.   *
+004420 5130-NEW-CUSTOMER.
+004430     DISPLAY "NEW CUSTOMER - ENTER THE CUSTOMER NAME".
+004440     MOVE SPACES TO CUSTOMER-NAME.
+004450     PERFORM 5131-PROMPT-CUSTOMER-NAME
+004460         UNTIL CUSTOMER-NAME NOT = SPACES.
+004470     MOVE DEFAULT-DISCOUNT-RATE TO DISCOUNT-RATE.
+004480     MOVE ZERO TO CUSTOMER-BALANCE.
+004490     MOVE CUSTOMER-ID TO CM-CUSTOMER-ID.
+004500     MOVE CUSTOMER-NAME TO CM-CUSTOMER-NAME.
+004510     MOVE DISCOUNT-RATE TO CM-DISCOUNT-RATE.
+004520     MOVE CUSTOMER-BALANCE TO CM-CUSTOMER-BALANCE.
+004530     WRITE CUSTOMER-MASTER-RECORD
+004540         INVALID KEY
+004550             DISPLAY "ERROR ADDING NEW CUSTOMER MASTER RECORD"
+004560     END-WRITE.
+004570 5130-EXIT.
+004580     EXIT.
+004590 5131-PROMPT-CUSTOMER-NAME.
+004600     ACCEPT CUSTOMER-NAME.
+004610     IF CUSTOMER-NAME = SPACES
+004620         DISPLAY "CUSTOMER NAME CANNOT BE BLANK - RE-ENTER"
+004630     END-IF.
+004640*----------------------------------------------------------------*
+004650* 5000-VALIDATE-PURCHASE-AMOUNT THRU 5000-EXIT - PURCHASE-AMOUNT-*
+004660* EDIT MUST BE NUMERIC AND GREATER THAN ZERO BEFORE WE TRUST IT. *
+004670*----------------------------------------------------------------*
+004680 5000-VALIDATE-PURCHASE-AMOUNT.
+004690     MOVE "NO" TO VALID-AMOUNT-SW.
+004700     IF PURCHASE-AMOUNT-EDIT IS NUMERIC
+004710         MOVE PURCHASE-AMOUNT-EDIT TO PURCHASE-AMOUNT
+004720         IF PURCHASE-AMOUNT > ZERO
+004730             MOVE "YES" TO VALID-AMOUNT-SW
+004740         END-IF
+004750     END-IF.
+004760 5000-EXIT.
+004770     EXIT.
+004780*----------------------------------------------------------------*
+004790* 5200-GET-PURCHASE-AMOUNT THRU 5200-EXIT - PROMPT UNTIL A       *
+004800* NUMERIC, POSITIVE PURCHASE AMOUNT IS ENTERED.                  *
+004810*----------------------------------------------------------------*
+004820 5200-GET-PURCHASE-AMOUNT.
+004830     MOVE "NO" TO VALID-AMOUNT-SW.
+004840     PERFORM 5210-PROMPT-PURCHASE-AMOUNT UNTIL VALID-AMOUNT.
+004850 5200-EXIT.
+004860     EXIT.
+004870 5210-PROMPT-PURCHASE-AMOUNT.
+004880     DISPLAY "WHAT IS THE PURCHASE AMOUNT?".
+004890     ACCEPT PURCHASE-AMOUNT.
+004900     MOVE PURCHASE-AMOUNT TO PURCHASE-AMOUNT-EDIT.
+004910     PERFORM 5000-VALIDATE-PURCHASE-AMOUNT THRU 5000-EXIT.
+004920     IF NOT VALID-AMOUNT
+004930         DISPLAY "PURCHASE AMOUNT MUST BE NUMERIC AND "
+004940             "GREATER THAN ZERO - RE-ENTER"
+004950     END-IF.
+004960*----------------------------------------------------------------*
+004970* 9000-TERMINATE THRU 9000-EXIT - CLOSE THE CUSTOMER MASTER.     *
+004980*----------------------------------------------------------------*
+004990 9000-TERMINATE.
+005000     PERFORM 9100-PRINT-CONTROL-TOTALS THRU 9100-EXIT.
+005010     CLOSE CUSTOMER-MASTER-FILE.
+005020     CLOSE TRANSACTION-OUT-FILE.
+005030     CLOSE GL-FEED-FILE.
+005040 9000-EXIT.
+005050     EXIT.
+005060*----------------------------------------------------------------*
+005070* 9100-PRINT-CONTROL-TOTALS THRU 9100-EXIT - THE CLOSE-OF-DAY    *
+005080* TOTALS TO CHECK AGAINST THE REGISTER TAPE.                     *
+005090*----------------------------------------------------------------*
+005100 9100-PRINT-CONTROL-TOTALS.
+005110     DISPLAY "===== END OF RUN CONTROL TOTALS =====".
+005120     DISPLAY "TRANSACTIONS PROCESSED . . . . " TRANS-COUNT.
+005130     DISPLAY "TOTAL PURCHASE AMOUNT . . . . . "
+005140         TOTAL-PURCHASE-AMOUNT.
+005150     DISPLAY "TOTAL AMOUNT OWED . . . . . . . " TOTAL-AMOUNT-OWED.
+005160 9100-EXIT.
+005170     EXIT.
+005180 END PROGRAM LAB1.
