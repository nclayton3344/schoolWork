@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*    COPYBOOK:    CUSTTRAN
+000030*    AUTHOR:      N. D. CLAYTON
+000040*    DATE-WRITTEN: 08/09/2026
+000050*    PURPOSE:     THE CURRENT TRANSACTION'S WORKING FIELDS -
+000060*                 CUSTOMER ID/NAME, PURCHASE AMOUNT, AND AMOUNT
+000070*                 OWED - SHARED BY LAB1 AND ANY FUTURE PROGRAM
+000080*                 THAT NEEDS TO WORK WITH THE SAME LAYOUT (A
+000090*                 REPORT WRITER, A LOOKUP UTILITY, AND SO ON)
+000100*                 INSTEAD OF EACH ONE REDEFINING IT BY HAND.
+000110*----------------------------------------------------------------*
+000120*    MODIFICATION HISTORY
+000130*    DATE       INIT  DESCRIPTION
+000140*    ---------- ----  ----------------------------------------
+000150*    08/09/2026 NDC   ORIGINAL COPYBOOK.
+000160******************************************************************
+000170 01  CUSTOMER-TRANSACTION-FIELDS.
+000180     05  CUSTOMER-ID             PIC X(06).
+000190     05  CUSTOMER-NAME           PIC X(20).
+000200     05  PURCHASE-AMOUNT         PIC 9(05)V99.
+000210     05  AMOUNT-OWED             PIC 9(07)V99.
