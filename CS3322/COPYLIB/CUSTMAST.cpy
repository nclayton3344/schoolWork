@@ -0,0 +1,28 @@
+000010******************************************************************
+000020*    COPYBOOK:    CUSTMAST
+000030*    AUTHOR:      N. D. CLAYTON
+000040*    DATE-WRITTEN: 08/09/2026
+000050*    PURPOSE:     RECORD LAYOUT FOR CUSTOMER-MASTER-FILE, KEYED
+000060*                 BY CUSTOMER ID, SO A CUSTOMER ENTERED ONE RUN
+000070*                 IS STILL ON FILE THE NEXT.
+000080*----------------------------------------------------------------*
+000090*    FIELDS ARE PREFIXED CM- SO A PROGRAM THAT ALSO CARRIES THE
+000100*    CURRENT TRANSACTION'S OWN CUSTOMER-ID/CUSTOMER-NAME CAN TELL
+000110*    THE TWO APART.
+000120*----------------------------------------------------------------*
+000130*    MODIFICATION HISTORY
+000140*    DATE       INIT  DESCRIPTION
+000150*    ---------- ----  ----------------------------------------
+000160*    08/09/2026 NDC   ORIGINAL COPYBOOK.
+000170*    08/09/2026 NDC   ADD CM-DISCOUNT-RATE - EACH CUSTOMER NOW
+000180*                     CARRIES THEIR OWN NEGOTIATED RATE INSTEAD
+000190*                     OF EVERYONE GETTING A FLAT 10%.
+000200*    08/09/2026 NDC   ADD CM-CUSTOMER-BALANCE - A RUNNING TOTAL
+000210*                     OF WHAT THE CUSTOMER OWES, CARRIED FORWARD
+000220*                     ACROSS RUNS INSTEAD OF RESETTING EACH PASS.
+000230******************************************************************
+000240 01  CUSTOMER-MASTER-RECORD.
+000250     05  CM-CUSTOMER-ID          PIC X(06).
+000260     05  CM-CUSTOMER-NAME        PIC X(20).
+000270     05  CM-DISCOUNT-RATE        PIC V999.
+000280     05  CM-CUSTOMER-BALANCE     PIC 9(09)V99.
